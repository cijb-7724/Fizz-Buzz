@@ -1,42 +1,419 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAIN.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WORK-AREA.
-       03 N PIC 9(3).
-       03 K PIC 9(3).
-       03 INPUT-LINE PIC X(300).
-       03 A OCCURS 100 TIMES PIC X(100).
-       03 B OCCURS 100 TIMES PIC 9(3).
-       03 disp PIC Z(3).
-       03 I PIC 999.
-       01 PT PIC 9(3) VALUE 1.
-
-       PROCEDURE DIVISION.
-           ACCEPT INPUT-LINE FROM CONSOLE.
-           UNSTRING INPUT-LINE DELIMITED BY SPACE
-               INTO N K.
-
-           ACCEPT INPUT-LINE FROM CONSOLE.
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N OR I > 100
-               UNSTRING INPUT-LINE DELIMITED BY SPACE INTO A(I) 
-               WITH POINTER PT
-           END-PERFORM.
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N OR I > 100
-               MOVE FUNCTION NUMVAL(A(I)) TO B(I)
-           END-PERFORM.
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N OR I > 100
-               IF FUNCTION MOD(B(I), K) = 0
-                   DIVIDE K INTO B(I)
-                   COMPUTE disp = B(I) + 0
-                   DISPLAY disp
-               END-IF
-           END-PERFORM.
-
-           STOP RUN.
-       END PROGRAM MAIN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     MAIN.
+000120 AUTHOR.         J W KOWALSKI.
+000130 INSTALLATION.   OPERATIONS SYSTEMS - BATCH PRODUCTION.
+000140 DATE-WRITTEN.   2024-03-04.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*    MODIFICATION HISTORY
+000180*    DATE       INIT  DESCRIPTION
+000190*    ---------- ----  ------------------------------------------
+000200*    2024-03-04  JWK  INITIAL VERSION - CONSOLE N/K/VALUES, LISTS
+000210*                     THE VALUES THAT DIVIDE EVENLY BY K.
+000220*    2026-08-09  JWK  ADDED AN ABCAUD RUN-LOG RECORD SO OPERATIONS
+000230*                     CAN RECONCILE A BATCH WINDOW THE NEXT DAY.
+000240*    2026-08-09  JWK  N/K AND THE VALUE LIST NOW COME FROM THE
+000250*                     ABCIN INPUT FILE (HEADER + DETAIL RECORDS)
+000260*                     INSTEAD OF CONSOLE ACCEPTS, SO THIS CAN RUN
+000270*                     UNATTENDED IN A BATCH WINDOW.
+000280*    2026-08-09  JWK  K IS NOW VALIDATED (NUMERIC, NON-ZERO)
+000290*                     BEFORE THE DIVIDE LOOP. BAD K WRITES AN
+000300*                     ABCREJ REJECT RECORD AND STOPS CLEANLY.
+000310*    2026-08-09  JWK  ADDED AN ABCCHK CHECKPOINT RECORD, WRITTEN
+000320*                     EVERY AB-CHECKPOINT-INTERVAL ITEMS IN THE
+000330*                     FILTER/DIVIDE LOOP. A RESTART PICKS UP AFTER
+000340*                     THE LAST COMPLETED INDEX INSTEAD OF REDOING
+000350*                     THE WHOLE ARRAY. THE CHECKPOINT FILE RESETS
+000360*                     ONCE A RUN COMPLETES THE FULL LIST.
+000370*    2026-08-09  JWK  EACH QUALIFYING VALUE IS NOW ALSO WRITTEN TO
+000380*                     AN ABCFEED EXTRACT RECORD (INDEX, ORIGINAL
+000390*                     VALUE, DIVIDED VALUE) FOR A DOWNSTREAM FEED,
+000400*                     IN ADDITION TO THE EXISTING DISPLAY.
+000410*    2026-08-09  JWK  ADDED A COUNT RECONCILIATION STEP - STATED
+000420*                     N IS NOW COMPARED TO THE VALUE RECORDS
+000430*                     ACTUALLY READ, AND A MISMATCH WRITES AN
+000440*                     ABCREJ WARNING RECORD INSTEAD OF SILENCE.
+000450*    2026-08-09  JWK  THE VALUE-RECORD READ LOOP NO LONGER STOPS
+000460*                     AT N - IT NOW READS EVERY DETAIL RECORD ON
+000470*                     ABCIN (UP TO THE 100-ITEM ARRAY LIMIT) SO
+000480*                     2400-RECONCILE-COUNT CAN ALSO CATCH N BEING
+000490*                     UNDERSTATED, NOT JUST OVERSTATED. AN EMPTY
+000500*                     ABCIN AND A BAD-K REJECT NOW BOTH WRITE AN
+000510*                     ABCAUD RECORD BEFORE STOPPING, AND AN EMPTY
+000520*                     ABCIN ALSO WRITES AN ABCREJ RECORD INSTEAD
+000530*                     OF A CONSOLE-ONLY MESSAGE.
+000540*    2026-08-09  JWK  ADDED A FILE STATUS CHECK ON THE ABCIN OPEN
+000550*                     SO A MISSING INPUT FILE IS REPORTED CLEARLY
+000560*                     INSTEAD OF FALLING THROUGH INTO THE HEADER
+000570*                     READ WITH GARBAGE N/K VALUES.
+000580*    2026-08-09  JWK  2100-READ-HEADER AND 2200-READ-ONE-VALUE NOW
+000590*                     CHECK ABCIN-REC-TYPE AGAINST ABCIN-HDR-REC/
+000600*                     ABCIN-DTL-REC INSTEAD OF ASSUMING RECORD
+000610*                     POSITION ALONE TELLS HEADER FROM DETAIL. A
+000620*                     MISORDERED OR MALFORMED ABCIN NOW WRITES AN
+000630*                     ABCREJ/ABCAUD PAIR AND STOPS INSTEAD OF
+000640*                     BEING PARSED INTO GARBAGE N/K/VALUES.
+000650*****************************************************************
+000660 ENVIRONMENT DIVISION.
+000670 CONFIGURATION SECTION.
+000680 SOURCE-COMPUTER.   IBM-370.
+000690 OBJECT-COMPUTER.   IBM-370.
+000700 INPUT-OUTPUT SECTION.
+000710 FILE-CONTROL.
+000720     SELECT INPUT-FILE ASSIGN TO "ABCIN"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS AB-INPUT-STATUS.
+000750     SELECT AUDIT-FILE ASSIGN TO "ABCAUD"
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS IS AB-AUDIT-STATUS.
+000780     SELECT REJECT-FILE ASSIGN TO "ABCREJ"
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS AB-REJECT-STATUS.
+000810     SELECT CHECKPOINT-FILE ASSIGN TO "ABCCHK"
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS AB-CHECKPOINT-STATUS.
+000840     SELECT FEED-FILE ASSIGN TO "ABCFEED"
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS AB-FEED-STATUS.
+000870 DATA DIVISION.
+000880 FILE SECTION.
+000890 FD  INPUT-FILE
+000900     RECORDING MODE IS F.
+000910 COPY ABCINREC.
+000920 FD  AUDIT-FILE
+000930     RECORDING MODE IS F.
+000940 COPY AUDREC01.
+000950 FD  REJECT-FILE
+000960     RECORDING MODE IS F.
+000970 COPY REJREC01.
+000980 FD  CHECKPOINT-FILE
+000990     RECORDING MODE IS F.
+001000 COPY CHKREC01.
+001010 FD  FEED-FILE
+001020     RECORDING MODE IS F.
+001030 COPY FEEDREC01.
+001040 WORKING-STORAGE SECTION.
+001050*****************************************************************
+001060*    WORKING STORAGE
+001070*****************************************************************
+001080 01  WORK-AREA.
+001090     03  N                   PIC 9(3).
+001100     03  K                   PIC 9(3).
+001110     03  A OCCURS 100 TIMES  PIC X(100).
+001120     03  B OCCURS 100 TIMES  PIC 9(3).
+001130     03  disp                PIC Z(3).
+001140     03  I                   PIC 999.
+001150 01  AB-SWITCHES.
+001160     03  AB-INPUT-STATUS     PIC X(02).
+001170         88  AB-INPUT-OK                VALUE '00'.
+001180         88  AB-INPUT-EOF               VALUE '10'.
+001190     03  AB-AUDIT-STATUS     PIC X(02).
+001200         88  AB-AUDIT-NOT-FOUND         VALUE '35'.
+001210     03  AB-REJECT-STATUS    PIC X(02).
+001220         88  AB-REJECT-NOT-FOUND        VALUE '35'.
+001230     03  AB-CHECKPOINT-STATUS PIC X(02).
+001240         88  AB-CHECKPOINT-NOT-FOUND    VALUE '35'.
+001250     03  AB-CHECKPOINT-EOF-SW PIC X(01) VALUE 'N'.
+001260         88  AB-CHECKPOINT-AT-EOF       VALUE 'Y'.
+001270     03  AB-FEED-STATUS      PIC X(02).
+001280         88  AB-FEED-NOT-FOUND          VALUE '35'.
+001290     03  AB-EOF-SWITCH       PIC X(01) VALUE 'N'.
+001300         88  AB-AT-EOF                  VALUE 'Y'.
+001310 01  AB-REJECT-AREA.
+001320     03  AB-REJ-REASON-CODE  PIC X(04).
+001330     03  AB-REJ-REASON-TEXT  PIC X(60).
+001340 01  AB-VAL-COUNT            PIC 9(03) VALUE ZERO.
+001350 01  AB-IN-REC-COUNT         PIC 9(07) VALUE ZERO.
+001360 01  AB-OUT-REC-COUNT        PIC 9(07) VALUE ZERO.
+001370 01  AB-LAST-CHECKPOINT-IDX  PIC 9(05) VALUE ZERO.
+001380 01  AB-CHECKPOINT-INTERVAL  PIC 9(03) VALUE 10.
+001390 01  AB-START-IDX            PIC 9(05).
+001400 01  AB-ORIG-VALUE           PIC 9(03).
+001410 01  AB-RUN-DATE-RAW         PIC 9(08).
+001420 01  AB-RUN-DATE-BRK REDEFINES AB-RUN-DATE-RAW.
+001430     03  AB-RUN-YYYY         PIC 9(04).
+001440     03  AB-RUN-MM           PIC 9(02).
+001450     03  AB-RUN-DD           PIC 9(02).
+001460 01  AB-RUN-DATE-DISP        PIC X(10).
+001470 01  AB-RUN-TIME-RAW         PIC 9(08).
+001480 PROCEDURE DIVISION.
+001490*****************************************************************
+001500*    0000-MAINLINE - OVERALL CONTROL FLOW FOR THE RUN.
+001510*****************************************************************
+001520 0000-MAINLINE.
+001530     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001540     PERFORM 2000-READ-INPUT THRU 2000-EXIT.
+001550     PERFORM 3000-BUILD-VALUES THRU 3000-EXIT.
+001560     PERFORM 4000-FILTER-AND-DIVIDE THRU 4000-EXIT.
+001570     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001580     STOP RUN.
+001590*****************************************************************
+001600*    1000-INITIALIZE - CAPTURE THE RUN DATE FOR THE AUDIT RECORD
+001610*    AND FIND THE LAST COMPLETED CHECKPOINT, IF ANY, SO A RESTART
+001620*    PICKS UP WHERE THE PRIOR RUN LEFT OFF.
+001630*****************************************************************
+001640 1000-INITIALIZE.
+001650     ACCEPT AB-RUN-DATE-RAW FROM DATE YYYYMMDD.
+001660     STRING AB-RUN-YYYY "-" AB-RUN-MM "-" AB-RUN-DD
+001670         DELIMITED BY SIZE INTO AB-RUN-DATE-DISP.
+001680     PERFORM 1200-READ-LAST-CHECKPOINT THRU 1200-EXIT.
+001690 1000-EXIT.
+001700     EXIT.
+001710*****************************************************************
+001720*    1200-READ-LAST-CHECKPOINT - READ THE CHECKPOINT FILE, IF ANY,
+001730*    KEEPING THE LAST INDEX RECORDED SO THE FILTER/DIVIDE LOOP CAN
+001740*    SKIP ITEMS ALREADY COMPLETED.
+001750*****************************************************************
+001760 1200-READ-LAST-CHECKPOINT.
+001770     OPEN INPUT CHECKPOINT-FILE.
+001780     IF AB-CHECKPOINT-NOT-FOUND
+001790         MOVE ZERO TO AB-LAST-CHECKPOINT-IDX
+001800     ELSE
+001810         PERFORM 1210-READ-ONE-CHECKPOINT THRU 1210-EXIT
+001820             UNTIL AB-CHECKPOINT-AT-EOF
+001830         CLOSE CHECKPOINT-FILE
+001840     END-IF.
+001850 1200-EXIT.
+001860     EXIT.
+001870 1210-READ-ONE-CHECKPOINT.
+001880     READ CHECKPOINT-FILE
+001890         AT END
+001900             SET AB-CHECKPOINT-AT-EOF TO TRUE
+001910         NOT AT END
+001920             MOVE CHK-LAST-INDEX TO AB-LAST-CHECKPOINT-IDX
+001930     END-READ.
+001940 1210-EXIT.
+001950     EXIT.
+001960*****************************************************************
+001970*    2000-READ-INPUT - READ THE HEADER RECORD FOR N/K, THEN THE
+001980*    DETAIL RECORDS FOR THE VALUE LIST, FROM THE ABCIN FILE.
+001990*****************************************************************
+002000 2000-READ-INPUT.
+002010     OPEN INPUT INPUT-FILE.
+002020     IF NOT AB-INPUT-OK
+002030         DISPLAY "ABC347A: CANNOT OPEN ABCIN, STATUS = "
+002040             AB-INPUT-STATUS
+002050         STOP RUN
+002060     END-IF.
+002070     PERFORM 2100-READ-HEADER THRU 2100-EXIT.
+002080     PERFORM 2300-VALIDATE-PARMS THRU 2300-EXIT.
+002090     PERFORM 2200-READ-ONE-VALUE THRU 2200-EXIT
+002100         VARYING I FROM 1 BY 1
+002110         UNTIL I > 100 OR AB-AT-EOF.
+002120     CLOSE INPUT-FILE.
+002130     PERFORM 2400-RECONCILE-COUNT THRU 2400-EXIT.
+002140 2000-EXIT.
+002150     EXIT.
+002160 2100-READ-HEADER.
+002170     READ INPUT-FILE
+002180         AT END
+002190             MOVE "H000" TO AB-REJ-REASON-CODE
+002200             MOVE "INPUT FILE ABCIN IS EMPTY"
+002210                 TO AB-REJ-REASON-TEXT
+002220             PERFORM 9200-WRITE-REJECT-REC THRU 9200-EXIT
+002230             PERFORM 9100-WRITE-AUDIT-REC THRU 9100-EXIT
+002240             CLOSE INPUT-FILE
+002250             STOP RUN
+002260     END-READ.
+002270     ADD 1 TO AB-IN-REC-COUNT.
+002280     IF NOT ABCIN-HDR-REC
+002290         MOVE "H001" TO AB-REJ-REASON-CODE
+002300         MOVE "FIRST RECORD ON ABCIN IS NOT A HEADER RECORD"
+002310             TO AB-REJ-REASON-TEXT
+002320         PERFORM 9200-WRITE-REJECT-REC THRU 9200-EXIT
+002330         PERFORM 9100-WRITE-AUDIT-REC THRU 9100-EXIT
+002340         CLOSE INPUT-FILE
+002350         STOP RUN
+002360     END-IF.
+002370     MOVE HDR-N TO N.
+002380     MOVE HDR-K TO K.
+002390 2100-EXIT.
+002400     EXIT.
+002410*****************************************************************
+002420*    2300-VALIDATE-PARMS - K MUST BE NUMERIC AND NON-ZERO BEFORE
+002430*    IT IS EVER USED AS A DIVISOR.
+002440*****************************************************************
+002450 2300-VALIDATE-PARMS.
+002460     IF K IS NOT NUMERIC OR K = ZERO
+002470         MOVE "K000" TO AB-REJ-REASON-CODE
+002480         MOVE "INVALID DIVISOR K - MUST BE NUMERIC AND NON-ZERO"
+002490             TO AB-REJ-REASON-TEXT
+002500         PERFORM 9200-WRITE-REJECT-REC THRU 9200-EXIT
+002510         PERFORM 9100-WRITE-AUDIT-REC THRU 9100-EXIT
+002520         CLOSE INPUT-FILE
+002530         STOP RUN
+002540     END-IF.
+002550 2300-EXIT.
+002560     EXIT.
+002570 2200-READ-ONE-VALUE.
+002580     READ INPUT-FILE
+002590         AT END
+002600             SET AB-AT-EOF TO TRUE
+002610         NOT AT END
+002620             ADD 1 TO AB-IN-REC-COUNT
+002630             IF NOT ABCIN-DTL-REC
+002640                 MOVE "D001" TO AB-REJ-REASON-CODE
+002650                 MOVE "UNEXPECTED RECORD TYPE IN ABCIN VALUE LIST"
+002660                     TO AB-REJ-REASON-TEXT
+002670                 PERFORM 9200-WRITE-REJECT-REC THRU 9200-EXIT
+002680                 PERFORM 9100-WRITE-AUDIT-REC THRU 9100-EXIT
+002690                 CLOSE INPUT-FILE
+002700                 STOP RUN
+002710             ELSE
+002720                 ADD 1 TO AB-VAL-COUNT
+002730                 MOVE DTL-VALUE TO A(I)
+002740             END-IF
+002750     END-READ.
+002760 2200-EXIT.
+002770     EXIT.
+002780*****************************************************************
+002790*    2400-RECONCILE-COUNT - COMPARE THE STATED COUNT N AGAINST
+002800*    THE NUMBER OF VALUE RECORDS ACTUALLY READ. A MISMATCH WRITES
+002810*    A WARNING REJECT RECORD, BUT PROCESSING CONTINUES AGAINST THE
+002820*    ACTUAL COUNT RATHER THAN STOPPING THE RUN.
+002830*****************************************************************
+002840 2400-RECONCILE-COUNT.
+002850     IF AB-VAL-COUNT NOT = N
+002860         MOVE "N000" TO AB-REJ-REASON-CODE
+002870         MOVE "STATED COUNT N DOES NOT MATCH VALUES SUPPLIED"
+002880             TO AB-REJ-REASON-TEXT
+002890         PERFORM 9200-WRITE-REJECT-REC THRU 9200-EXIT
+002900     END-IF.
+002910 2400-EXIT.
+002920     EXIT.
+002930*****************************************************************
+002940*    3000-BUILD-VALUES - CONVERT EACH VALUE READ INTO ITS NUMERIC
+002950*    FORM IN B(I).
+002960*****************************************************************
+002970 3000-BUILD-VALUES.
+002980     PERFORM 3200-NUMERIC-ONE-VALUE THRU 3200-EXIT
+002990         VARYING I FROM 1 BY 1 UNTIL I > AB-VAL-COUNT.
+003000 3000-EXIT.
+003010     EXIT.
+003020 3200-NUMERIC-ONE-VALUE.
+003030     MOVE FUNCTION NUMVAL(A(I)) TO B(I).
+003040 3200-EXIT.
+003050     EXIT.
+003060*****************************************************************
+003070*    4000-FILTER-AND-DIVIDE - DISPLAY EACH VALUE THAT DIVIDES
+003080*    EVENLY BY K, DIVIDED DOWN BY K, AND FEED IT TO ABCFEED FOR
+003090*    DOWNSTREAM PICKUP. A RESTARTED RUN SKIPS AHEAD TO THE ITEM
+003100*    AFTER THE LAST CHECKPOINT.
+003110*****************************************************************
+003120 4000-FILTER-AND-DIVIDE.
+003130     OPEN EXTEND FEED-FILE.
+003140     IF AB-FEED-NOT-FOUND
+003150         OPEN OUTPUT FEED-FILE
+003160     END-IF.
+003170     COMPUTE AB-START-IDX = AB-LAST-CHECKPOINT-IDX + 1.
+003180     PERFORM 4100-FILTER-ONE-VALUE THRU 4100-EXIT
+003190         VARYING I FROM AB-START-IDX BY 1 UNTIL I > AB-VAL-COUNT.
+003200     CLOSE FEED-FILE.
+003210 4000-EXIT.
+003220     EXIT.
+003230 4100-FILTER-ONE-VALUE.
+003240     IF FUNCTION MOD(B(I), K) = 0
+003250         MOVE B(I) TO AB-ORIG-VALUE
+003260         DIVIDE K INTO B(I)
+003270         COMPUTE disp = B(I) + 0
+003280         DISPLAY disp
+003290         ADD 1 TO AB-OUT-REC-COUNT
+003300         PERFORM 4150-WRITE-FEED-REC THRU 4150-EXIT
+003310     END-IF.
+003320     IF FUNCTION MOD(I, AB-CHECKPOINT-INTERVAL) = 0
+003330         PERFORM 4200-WRITE-CHECKPOINT-REC THRU 4200-EXIT
+003340     END-IF.
+003350 4100-EXIT.
+003360     EXIT.
+003370*****************************************************************
+003380*    4150-WRITE-FEED-REC - WRITE ONE EXTRACT RECORD TO ABCFEED
+003390*    FOR THE CURRENT QUALIFYING ITEM.
+003400*****************************************************************
+003410 4150-WRITE-FEED-REC.
+003420     MOVE SPACES TO FEED-REC.
+003430     MOVE I             TO FEED-INDEX.
+003440     MOVE ','           TO FEED-COMMA-1.
+003450     MOVE AB-ORIG-VALUE TO FEED-ORIG-VALUE.
+003460     MOVE ','           TO FEED-COMMA-2.
+003470     MOVE B(I)          TO FEED-DIVIDED-VALUE.
+003480     WRITE FEED-REC.
+003490 4150-EXIT.
+003500     EXIT.
+003510*****************************************************************
+003520*    4200-WRITE-CHECKPOINT-REC - APPEND ONE CHECKPOINT RECORD TO
+003530*    ABCCHK RECORDING THE LAST INDEX COMPLETED, CREATING IT ON
+003540*    THE FIRST RUN.
+003550*****************************************************************
+003560 4200-WRITE-CHECKPOINT-REC.
+003570     OPEN EXTEND CHECKPOINT-FILE.
+003580     IF AB-CHECKPOINT-NOT-FOUND
+003590         OPEN OUTPUT CHECKPOINT-FILE
+003600     END-IF.
+003610     MOVE SPACES TO CHK-REC.
+003620     MOVE "ABC347A"        TO CHK-PROGRAM-ID.
+003630     MOVE AB-RUN-DATE-DISP TO CHK-RUN-DATE.
+003640     MOVE I                TO CHK-LAST-INDEX.
+003650     WRITE CHK-REC.
+003660     CLOSE CHECKPOINT-FILE.
+003670 4200-EXIT.
+003680     EXIT.
+003690*****************************************************************
+003700*    9000-TERMINATE - APPEND A RUN-LOG RECORD TO THE AUDIT FILE
+003710*    AND RESET THE CHECKPOINT FILE NOW THAT THE FULL LIST HAS
+003720*    BEEN PROCESSED.
+003730*****************************************************************
+003740 9000-TERMINATE.
+003750     PERFORM 9100-WRITE-AUDIT-REC THRU 9100-EXIT.
+003760     PERFORM 9300-RESET-CHECKPOINT THRU 9300-EXIT.
+003770 9000-EXIT.
+003780     EXIT.
+003790*****************************************************************
+003800*    9100-WRITE-AUDIT-REC - APPEND ONE RUN-LOG RECORD TO ABCAUD,
+003810*    CREATING IT ON THE FIRST RUN.
+003820*****************************************************************
+003830 9100-WRITE-AUDIT-REC.
+003840     ACCEPT AB-RUN-TIME-RAW FROM TIME.
+003850     OPEN EXTEND AUDIT-FILE.
+003860     IF AB-AUDIT-NOT-FOUND
+003870         OPEN OUTPUT AUDIT-FILE
+003880     END-IF.
+003890     MOVE SPACES TO AUD-REC.
+003900     MOVE "ABC347A"        TO AUD-PROGRAM-ID.
+003910     MOVE AB-RUN-DATE-DISP TO AUD-RUN-DATE.
+003920     MOVE AB-RUN-TIME-RAW  TO AUD-RUN-TIME.
+003930     MOVE AB-IN-REC-COUNT  TO AUD-INPUT-COUNT.
+003940     MOVE AB-OUT-REC-COUNT TO AUD-OUTPUT-COUNT.
+003950     WRITE AUD-REC.
+003960     CLOSE AUDIT-FILE.
+003970 9100-EXIT.
+003980     EXIT.
+003990*****************************************************************
+004000*    9200-WRITE-REJECT-REC - APPEND ONE ERROR/REJECT RECORD TO
+004010*    ABCREJ, CREATING IT ON THE FIRST RUN. THE CALLER SETS
+004020*    AB-REJ-REASON-CODE AND AB-REJ-REASON-TEXT BEFOREHAND.
+004030*****************************************************************
+004040 9200-WRITE-REJECT-REC.
+004050     MOVE SPACES TO REJ-REC.
+004060     MOVE "ABC347A"         TO REJ-PROGRAM-ID.
+004070     MOVE AB-RUN-DATE-DISP  TO REJ-RUN-DATE.
+004080     MOVE AB-REJ-REASON-CODE TO REJ-REASON-CODE.
+004090     MOVE AB-REJ-REASON-TEXT TO REJ-REASON-TEXT.
+004100     OPEN EXTEND REJECT-FILE.
+004110     IF AB-REJECT-NOT-FOUND
+004120         OPEN OUTPUT REJECT-FILE
+004130     END-IF.
+004140     WRITE REJ-REC.
+004150     CLOSE REJECT-FILE.
+004160 9200-EXIT.
+004170     EXIT.
+004180*****************************************************************
+004190*    9300-RESET-CHECKPOINT - CLEAR THE CHECKPOINT FILE SO THE
+004200*    NEXT FRESH RUN STARTS BACK AT ITEM 1 INSTEAD OF SKIPPING
+004210*    AHEAD ON THE STRENGTH OF A COMPLETED PRIOR RUN.
+004220*****************************************************************
+004230 9300-RESET-CHECKPOINT.
+004240     OPEN OUTPUT CHECKPOINT-FILE.
+004250     CLOSE CHECKPOINT-FILE.
+004260 9300-EXIT.
+004270     EXIT.
+004280 END PROGRAM MAIN.
