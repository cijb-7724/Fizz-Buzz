@@ -0,0 +1,27 @@
+      ******************************************************************
+      *    COPYBOOK.....: ABCINREC
+      *    DESCRIPTION...: ABC347A BATCH INPUT RECORD.  ONE HEADER
+      *                    RECORD CARRYING N AND K, FOLLOWED BY ONE
+      *                    DETAIL RECORD PER VALUE, SELECTED BY THE
+      *                    RECORD-TYPE FLAG IN THE FIRST BYTE.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  -----------------------------------------
+      *    2026-08-09  JWK  INITIAL VERSION.
+      ******************************************************************
+       01  ABCIN-REC.
+           05  ABCIN-REC-TYPE          PIC X(01).
+               88  ABCIN-HDR-REC                   VALUE 'H'.
+               88  ABCIN-DTL-REC                   VALUE 'D'.
+           05  ABCIN-DATA              PIC X(99).
+
+       01  ABCIN-HDR-VIEW REDEFINES ABCIN-REC.
+           05  FILLER                  PIC X(01).
+           05  HDR-N                   PIC 9(03).
+           05  HDR-K                   PIC 9(03).
+           05  FILLER                  PIC X(93).
+
+       01  ABCIN-DTL-VIEW REDEFINES ABCIN-REC.
+           05  FILLER                  PIC X(01).
+           05  DTL-VALUE               PIC X(10).
+           05  FILLER                  PIC X(89).
