@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK.....: AUDREC01
+      *    DESCRIPTION...: RUN-LOG / CONTROL-TOTALS AUDIT RECORD.
+      *                    APPENDED TO BY EVERY MAIN PROGRAM AFTER ITS
+      *                    PROCESSING IS COMPLETE SO OPERATIONS CAN
+      *                    RECONCILE A BATCH WINDOW THE NEXT MORNING.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  -----------------------------------------
+      *    2026-08-09  JWK  INITIAL VERSION.
+      ******************************************************************
+       01  AUD-REC.
+           05  AUD-PROGRAM-ID          PIC X(08).
+           05  AUD-RUN-DATE            PIC X(10).
+           05  AUD-RUN-TIME            PIC X(08).
+           05  AUD-INPUT-COUNT         PIC 9(07).
+           05  AUD-OUTPUT-COUNT        PIC 9(07).
+           05  FILLER                  PIC X(40).
