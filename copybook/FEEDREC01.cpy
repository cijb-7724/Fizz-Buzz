@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK.....: FEEDREC01
+      *    DESCRIPTION...: DOWNSTREAM FEED RECORD FOR ABC347A'S
+      *                    FILTERED/DIVIDED RESULTS.  COMMA SEPARATED
+      *                    WITHIN A FIXED-WIDTH RECORD SO THE FEED CAN
+      *                    BE PICKED UP EITHER AS CSV OR BY COLUMN.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  -----------------------------------------
+      *    2026-08-09  JWK  INITIAL VERSION.
+      ******************************************************************
+       01  FEED-REC.
+           05  FEED-INDEX              PIC 9(03).
+           05  FEED-COMMA-1            PIC X(01) VALUE ','.
+           05  FEED-ORIG-VALUE         PIC 9(03).
+           05  FEED-COMMA-2            PIC X(01) VALUE ','.
+           05  FEED-DIVIDED-VALUE      PIC 9(03).
+           05  FILLER                  PIC X(69).
