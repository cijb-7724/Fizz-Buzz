@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    COPYBOOK.....: REJREC01
+      *    DESCRIPTION...: ERROR / REJECT RECORD WRITTEN WHEN A BATCH
+      *                    RUN CANNOT PROCEED SAFELY (BAD PARAMETER,
+      *                    COUNT MISMATCH, ETC.) SO THE JOB STOPS
+      *                    CLEANLY INSTEAD OF ABENDING.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  -----------------------------------------
+      *    2026-08-09  JWK  INITIAL VERSION.
+      ******************************************************************
+       01  REJ-REC.
+           05  REJ-PROGRAM-ID          PIC X(08).
+           05  REJ-RUN-DATE            PIC X(10).
+           05  REJ-REASON-CODE         PIC X(04).
+           05  REJ-REASON-TEXT         PIC X(60).
+           05  FILLER                  PIC X(18).
