@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    COPYBOOK.....: CTLREC01
+      *    DESCRIPTION...: CONTROL RECORD FOR THE FIZZBUZZ RANGE/RULE
+      *                    DRIVEN RUN.  ONE RECORD PER RUN, READ BY
+      *                    MAIN AT START OF JOB.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  -----------------------------------------
+      *    2026-08-09  JWK  INITIAL VERSION.
+      *    2026-08-09  JWK  REMOVED THE DIVISOR/LABEL FIELDS - MATCHING
+      *                     IS NOW DRIVEN ENTIRELY BY THE FIZZRULE
+      *                     MAINTENANCE FILE (SEE RULEREC01). LEAVING
+      *                     THEM HERE UNUSED WOULD INVITE OPERATIONS TO
+      *                     EDIT A FIELD THAT NO LONGER DOES ANYTHING.
+      ******************************************************************
+       01  WS-CONTROL-REC.
+           05  CTL-START-NUM           PIC 9(05).
+           05  CTL-END-NUM             PIC 9(05).
+           05  FILLER                  PIC X(70).
