@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    COPYBOOK.....: RULEREC01
+      *    DESCRIPTION...: ONE DIVISOR/LABEL MAINTENANCE RECORD FOR THE
+      *                    FIZZBUZZ RULE TABLE.  ONE RECORD PER RULE,
+      *                    LOADED INTO WS-RULE-TABLE AT START OF JOB.
+      *                    RULES ARE APPLIED IN FILE ORDER AND THEIR
+      *                    LABELS ARE CONCATENATED WHEN MORE THAN ONE
+      *                    RULE MATCHES A GIVEN NUMBER.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  -----------------------------------------
+      *    2026-08-09  JWK  INITIAL VERSION.
+      ******************************************************************
+       01  WS-RULE-REC.
+           05  RULE-DIVISOR            PIC 9(03).
+           05  RULE-LABEL              PIC X(10).
+           05  FILLER                  PIC X(67).
