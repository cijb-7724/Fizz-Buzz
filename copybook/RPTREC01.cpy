@@ -0,0 +1,51 @@
+      ******************************************************************
+      *    COPYBOOK.....: RPTREC01
+      *    DESCRIPTION...: FIZZBUZZ REPORT FILE RECORD.  ONE PHYSICAL
+      *                    RECORD LAYOUT WITH REDEFINES FOR THE HEADER,
+      *                    DETAIL AND TRAILER VIEWS, SELECTED BY THE
+      *                    RECORD-TYPE FLAG IN THE FIRST BYTE.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  -----------------------------------------
+      *    2026-08-09  JWK  INITIAL VERSION.
+      *    2026-08-09  JWK  ADDED DTL-VALUE-TYPE SO A DOWNSTREAM
+      *                     READER CAN TELL A PLAIN NUMBER FROM A
+      *                     RULE LABEL WITHOUT GUESSING AT THE TEXT.
+      *    2026-08-09  JWK  WIDENED DTL-LABEL FROM 10 TO 20 BYTES TO
+      *                     MATCH MAIN'S FB-LABEL - A CONCATENATED
+      *                     MULTI-RULE LABEL (E.G. FIZZBUZZBAZZ) NO
+      *                     LONGER TRUNCATES ON ITS WAY TO THE FILE.
+      *    2026-08-09  JWK  WIDENED THE TRAILING FILLER IN EACH VIEW
+      *                     BY ONE BYTE - THE VIEWS WERE EACH ONE
+      *                     BYTE SHORT OF THE 80-BYTE RECORD THEY
+      *                     REDEFINE, LEAVING THE LAST PHYSICAL BYTE
+      *                     UNCOVERED BY ANY VIEW.
+      ******************************************************************
+       01  RPT-REC.
+           05  RPT-REC-TYPE            PIC X(01).
+               88  RPT-HDR-REC                     VALUE 'H'.
+               88  RPT-DTL-REC                     VALUE 'D'.
+               88  RPT-TRL-REC                     VALUE 'T'.
+           05  RPT-DATA                PIC X(79).
+
+       01  RPT-HDR-VIEW REDEFINES RPT-REC.
+           05  FILLER                  PIC X(01).
+           05  HDR-TITLE               PIC X(30).
+           05  HDR-RUN-DATE            PIC X(10).
+           05  FILLER                  PIC X(39).
+
+       01  RPT-DTL-VIEW REDEFINES RPT-REC.
+           05  FILLER                  PIC X(01).
+           05  DTL-RUN-DATE            PIC X(10).
+           05  DTL-SEQ-NUM             PIC 9(05).
+           05  DTL-LABEL               PIC X(20).
+           05  DTL-VALUE-TYPE          PIC X(01).
+               88  DTL-IS-NUMBER                   VALUE 'N'.
+               88  DTL-IS-LABEL                    VALUE 'L'.
+           05  FILLER                  PIC X(43).
+
+       01  RPT-TRL-VIEW REDEFINES RPT-REC.
+           05  FILLER                  PIC X(01).
+           05  TRL-LABEL               PIC X(20).
+           05  TRL-RECORD-COUNT        PIC 9(07).
+           05  FILLER                  PIC X(52).
