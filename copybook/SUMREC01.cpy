@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    COPYBOOK.....: SUMREC01
+      *    DESCRIPTION...: ONE TRENDED SUMMARY RECORD, APPENDED BY
+      *                    SUMRPT EACH TIME IT SUMMARIZES A FIZZRPT
+      *                    RUN, SO COUNTS CAN BE COMPARED RUN OVER
+      *                    RUN.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  -----------------------------------------
+      *    2026-08-09  JWK  INITIAL VERSION.
+      ******************************************************************
+       01  SUM-REC.
+           05  SUM-RUN-DATE            PIC X(10).
+           05  SUM-START-NUM           PIC 9(05).
+           05  SUM-END-NUM             PIC 9(05).
+           05  SUM-FIZZ-COUNT          PIC 9(07).
+           05  SUM-BUZZ-COUNT          PIC 9(07).
+           05  SUM-FIZZBUZZ-COUNT      PIC 9(07).
+           05  SUM-PLAIN-COUNT         PIC 9(07).
+           05  SUM-OTHER-COUNT         PIC 9(07).
+           05  FILLER                  PIC X(25).
