@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    COPYBOOK.....: CHKREC01
+      *    DESCRIPTION...: CHECKPOINT RECORD FOR ABC347A'S ITEM LOOP.
+      *                    ONE RECORD IS APPENDED EVERY CHECKPOINT
+      *                    INTERVAL; ON RESTART THE LAST RECORD ON THE
+      *                    FILE GIVES THE LAST INDEX SUCCESSFULLY
+      *                    COMPLETED.
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  -----------------------------------------
+      *    2026-08-09  JWK  INITIAL VERSION.
+      ******************************************************************
+       01  CHK-REC.
+           05  CHK-PROGRAM-ID          PIC X(08).
+           05  CHK-RUN-DATE            PIC X(10).
+           05  CHK-LAST-INDEX          PIC 9(05).
+           05  FILLER                  PIC X(57).
