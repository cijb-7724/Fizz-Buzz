@@ -0,0 +1,180 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     SUMRPT.
+000120 AUTHOR.         J W KOWALSKI.
+000130 INSTALLATION.   OPERATIONS SYSTEMS - BATCH PRODUCTION.
+000140 DATE-WRITTEN.   2026-08-09.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*    MODIFICATION HISTORY
+000180*    DATE       INIT  DESCRIPTION
+000190*    ---------- ----  ------------------------------------------
+000200*    2026-08-09  JWK  INITIAL VERSION - SUMMARIZES THE FIZZRPT
+000210*                     OUTPUT OF MAIN INTO FIZZ/BUZZ/FIZZBUZZ/PLAIN
+000220*                     COUNTS, DISPLAYED AS A ONE-PAGE SUMMARY AND
+000230*                     APPENDED TO FIZZSUM FOR RUN-OVER-RUN TREND.
+000240*    2026-08-09  JWK  WIDENED SM-TRIMMED-LABEL TO 20 BYTES TO
+000250*                     MATCH RPTREC01'S WIDER DTL-LABEL SO A
+000260*                     CONCATENATED MULTI-RULE LABEL CLASSIFIES
+000270*                     CORRECTLY INSTEAD OF TRUNCATING FIRST.
+000280*****************************************************************
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER.   IBM-370.
+000320 OBJECT-COMPUTER.   IBM-370.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT REPORT-FILE ASSIGN TO "FIZZRPT"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS SM-REPORT-STATUS.
+000380     SELECT SUMMARY-FILE ASSIGN TO "FIZZSUM"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS SM-SUMMARY-STATUS.
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  REPORT-FILE
+000440     RECORDING MODE IS F.
+000450 COPY RPTREC01.
+000460 FD  SUMMARY-FILE
+000470     RECORDING MODE IS F.
+000480 COPY SUMREC01.
+000490 WORKING-STORAGE SECTION.
+000500*****************************************************************
+000510*    WORKING STORAGE
+000520*****************************************************************
+000530 01  SM-SWITCHES.
+000540     03  SM-REPORT-STATUS    PIC X(02).
+000550         88  SM-REPORT-OK               VALUE '00'.
+000560     03  SM-SUMMARY-STATUS   PIC X(02).
+000570         88  SM-SUMMARY-NOT-FOUND       VALUE '35'.
+000580     03  SM-EOF-SWITCH       PIC X(01) VALUE 'N'.
+000590         88  SM-AT-EOF                  VALUE 'Y'.
+000600 01  SM-COUNTERS.
+000610     03  SM-FIZZ-COUNT       PIC 9(07) VALUE ZERO.
+000620     03  SM-BUZZ-COUNT       PIC 9(07) VALUE ZERO.
+000630     03  SM-FIZZBUZZ-COUNT   PIC 9(07) VALUE ZERO.
+000640     03  SM-PLAIN-COUNT      PIC 9(07) VALUE ZERO.
+000650     03  SM-OTHER-COUNT      PIC 9(07) VALUE ZERO.
+000660 01  SM-RUN-DATE             PIC X(10) VALUE SPACES.
+000670 01  SM-START-NUM            PIC 9(05) VALUE ZERO.
+000680 01  SM-END-NUM              PIC 9(05) VALUE ZERO.
+000690 01  SM-FIRST-DTL-SWITCH     PIC X(01) VALUE 'N'.
+000700     88  SM-FIRST-DTL-SEEN              VALUE 'Y'.
+000710 01  SM-TRIMMED-LABEL        PIC X(20).
+000720 PROCEDURE DIVISION.
+000730*****************************************************************
+000740*    0000-MAINLINE - OVERALL CONTROL FLOW FOR THE RUN.
+000750*****************************************************************
+000760 0000-MAINLINE.
+000770     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000780     PERFORM 2000-SUMMARIZE-REPORT THRU 2000-EXIT.
+000790     PERFORM 3000-PRODUCE-OUTPUT THRU 3000-EXIT.
+000800     STOP RUN.
+000810*****************************************************************
+000820*    1000-INITIALIZE - OPEN THE FIZZRPT REPORT FILE TO SUMMARIZE.
+000830*****************************************************************
+000840 1000-INITIALIZE.
+000850     OPEN INPUT REPORT-FILE.
+000860     IF NOT SM-REPORT-OK
+000870         DISPLAY "SUMRPT: CANNOT OPEN FIZZRPT, STATUS = "
+000880             SM-REPORT-STATUS
+000890         STOP RUN
+000900     END-IF.
+000910 1000-EXIT.
+000920     EXIT.
+000930*****************************************************************
+000940*    2000-SUMMARIZE-REPORT - READ EVERY FIZZRPT RECORD AND TALLY
+000950*    THE DETAIL RECORDS INTO THE SUMMARY COUNTERS.
+000960*****************************************************************
+000970 2000-SUMMARIZE-REPORT.
+000980     PERFORM 2100-READ-AND-TALLY THRU 2100-EXIT
+000990         UNTIL SM-AT-EOF.
+001000     CLOSE REPORT-FILE.
+001010 2000-EXIT.
+001020     EXIT.
+001030 2100-READ-AND-TALLY.
+001040     READ REPORT-FILE
+001050         AT END
+001060             SET SM-AT-EOF TO TRUE
+001070         NOT AT END
+001080             PERFORM 2200-TALLY-ONE-RECORD THRU 2200-EXIT
+001090     END-READ.
+001100 2100-EXIT.
+001110     EXIT.
+001120 2200-TALLY-ONE-RECORD.
+001130     EVALUATE TRUE
+001140         WHEN RPT-HDR-REC
+001150             MOVE HDR-RUN-DATE TO SM-RUN-DATE
+001160         WHEN RPT-DTL-REC
+001170             PERFORM 2300-TALLY-ONE-DETAIL THRU 2300-EXIT
+001180         WHEN OTHER
+001190             CONTINUE
+001200     END-EVALUATE.
+001210 2200-EXIT.
+001220     EXIT.
+001230 2300-TALLY-ONE-DETAIL.
+001240     IF NOT SM-FIRST-DTL-SEEN
+001250         MOVE DTL-SEQ-NUM TO SM-START-NUM
+001260         SET SM-FIRST-DTL-SEEN TO TRUE
+001270     END-IF.
+001280     MOVE DTL-SEQ-NUM TO SM-END-NUM.
+001290     MOVE DTL-LABEL TO SM-TRIMMED-LABEL.
+001300     IF DTL-IS-NUMBER
+001310         ADD 1 TO SM-PLAIN-COUNT
+001320     ELSE
+001330         IF FUNCTION TRIM(SM-TRIMMED-LABEL) = "FizzBuzz"
+001340             ADD 1 TO SM-FIZZBUZZ-COUNT
+001350         ELSE
+001360             IF FUNCTION TRIM(SM-TRIMMED-LABEL) = "Fizz"
+001370                 ADD 1 TO SM-FIZZ-COUNT
+001380             ELSE
+001390                 IF FUNCTION TRIM(SM-TRIMMED-LABEL) = "Buzz"
+001400                     ADD 1 TO SM-BUZZ-COUNT
+001410                 ELSE
+001420                     ADD 1 TO SM-OTHER-COUNT
+001430                 END-IF
+001440             END-IF
+001450         END-IF
+001460     END-IF.
+001470 2300-EXIT.
+001480     EXIT.
+001490*****************************************************************
+001500*    3000-PRODUCE-OUTPUT - DISPLAY THE ONE-PAGE SUMMARY AND
+001510*    APPEND A TRENDING RECORD TO FIZZSUM.
+001520*****************************************************************
+001530 3000-PRODUCE-OUTPUT.
+001540     PERFORM 3100-DISPLAY-SUMMARY THRU 3100-EXIT.
+001550     PERFORM 3200-WRITE-TREND-REC THRU 3200-EXIT.
+001560 3000-EXIT.
+001570     EXIT.
+001580 3100-DISPLAY-SUMMARY.
+001590     DISPLAY "============================================".
+001600     DISPLAY "     FIZZBUZZ RUN SUMMARY - " SM-RUN-DATE.
+001610     DISPLAY "============================================".
+001620     DISPLAY "RANGE PROCESSED  : " SM-START-NUM "-" SM-END-NUM.
+001630     DISPLAY "FIZZ HITS        : " SM-FIZZ-COUNT.
+001640     DISPLAY "BUZZ HITS        : " SM-BUZZ-COUNT.
+001650     DISPLAY "FIZZBUZZ HITS    : " SM-FIZZBUZZ-COUNT.
+001660     DISPLAY "PLAIN NUMBERS    : " SM-PLAIN-COUNT.
+001670     DISPLAY "OTHER RULE HITS  : " SM-OTHER-COUNT.
+001680     DISPLAY "============================================".
+001690 3100-EXIT.
+001700     EXIT.
+001710 3200-WRITE-TREND-REC.
+001720     OPEN EXTEND SUMMARY-FILE.
+001730     IF SM-SUMMARY-NOT-FOUND
+001740         OPEN OUTPUT SUMMARY-FILE
+001750     END-IF.
+001760     MOVE SPACES TO SUM-REC.
+001770     MOVE SM-RUN-DATE       TO SUM-RUN-DATE.
+001780     MOVE SM-START-NUM      TO SUM-START-NUM.
+001790     MOVE SM-END-NUM        TO SUM-END-NUM.
+001800     MOVE SM-FIZZ-COUNT     TO SUM-FIZZ-COUNT.
+001810     MOVE SM-BUZZ-COUNT     TO SUM-BUZZ-COUNT.
+001820     MOVE SM-FIZZBUZZ-COUNT TO SUM-FIZZBUZZ-COUNT.
+001830     MOVE SM-PLAIN-COUNT    TO SUM-PLAIN-COUNT.
+001840     MOVE SM-OTHER-COUNT    TO SUM-OTHER-COUNT.
+001850     WRITE SUM-REC.
+001860     CLOSE SUMMARY-FILE.
+001870 3200-EXIT.
+001880     EXIT.
+001890 END PROGRAM SUMRPT.
