@@ -1,24 +1,292 @@
-       IDENTIFICATION DIVISION.                                         COBOL (GnuCOBOL(Fixed) 3.1.2)
-       PROGRAM-ID. MAIN.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WORK-AREA.
-       03 disp PIC Z(3).
-       03 I PIC 999.
-       PROCEDURE DIVISION.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 100
-               IF FUNCTION MOD(I, 15) = 0
-                   DISPLAY "FizzBuzz"
-               ELSE IF FUNCTION MOD(I, 3) = 0
-                   DISPLAY "Fizz"
-               ELSE IF FUNCTION MOD(I, 5) = 0
-                   DISPLAY "Buzz"
-               ELSE
-                   COMPUTE disp = I
-                   DISPLAY disp
-               END-IF
-           END-PERFORM.
-           STOP RUN.
-       END PROGRAM MAIN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     MAIN.
+000120 AUTHOR.         J W KOWALSKI.
+000130 INSTALLATION.   OPERATIONS SYSTEMS - BATCH PRODUCTION.
+000140 DATE-WRITTEN.   2024-02-11.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*    MODIFICATION HISTORY
+000180*    DATE       INIT  DESCRIPTION
+000190*    ---------- ----  ------------------------------------------
+000200*    2024-02-11  JWK  INITIAL VERSION - CONSOLE FIZZBUZZ 1-100.
+000210*    2026-08-09  JWK  RANGE AND DIVISOR RULES NOW DRIVEN FROM A
+000220*                     CONTROL RECORD (FIZZCTL) INSTEAD OF BEING
+000230*                     HARDCODED.
+000240*    2026-08-09  JWK  RESULTS NOW WRITTEN TO THE FIZZRPT REPORT
+000250*                     FILE (HEADER/DETAIL/TRAILER) INSTEAD OF THE
+000260*                     CONSOLE, SO A RUN CAN BE FILED AND DIFFED.
+000270*    2026-08-09  JWK  ADDED A FIZZAUD RUN-LOG RECORD SO OPERATIONS
+000280*                     CAN RECONCILE A BATCH WINDOW THE NEXT DAY.
+000290*    2026-08-09  JWK  EACH DETAIL RECORD NOW FLAGS WHETHER IT IS A
+000300*                     PLAIN NUMBER OR A RULE LABEL SO SUMRPT CAN
+000310*                     TELL THEM APART WITHOUT GUESSING AT THE
+000320*                     TEXT.
+000330*    2026-08-09  JWK  DIVISOR/LABEL RULES NOW LOADED FROM FIZZRULE
+000340*                     INTO WS-RULE-TABLE AND APPLIED BY WALKING
+000350*                     THE TABLE INSTEAD OF A FIXED IF/ELSE CHAIN,
+000360*                     SO A RULE CAN BE ADDED OR RETIRED WITHOUT A
+000370*                     RECOMPILE. MATCHING LABELS ARE CONCATENATED
+000380*                     IN TABLE ORDER (E.G. FIZZ THEN BUZZ GIVES
+000390*                     FIZZBUZZ).
+000400*    2026-08-09  JWK  REMOVED THE NOW-DEAD DIVISOR/LABEL FIELDS
+000410*                     FROM THE CONTROL RECORD (SEE CTLREC01) SINCE
+000420*                     THEY WERE NO LONGER READ FOR MATCHING AND
+000430*                     WOULD HAVE MISLED OPERATIONS INTO THINKING
+000440*                     THEY STILL CONTROLLED THE RULES. WIDENED
+000450*                     DTL-LABEL TO MATCH FB-LABEL'S 20 BYTES SO A
+000460*                     MULTI-RULE CONCATENATED LABEL NO LONGER
+000470*                     TRUNCATES ON THE WAY TO FIZZRPT. ADDED FILE
+000480*                     STATUS CHECKS ON THE CONTROL/REPORT/RULE
+000490*                     FILE OPENS.
+000500*    2026-08-09  JWK  SHORTENED THE TRAILER LABEL LITERAL SO IT NO
+000510*                     LONGER OVERRUNS TRL-LABEL. THE RULE-MATCH
+000520*                     STRING IN 2110-MATCH-ONE-RULE NOW HAS AN ON
+000530*                     OVERFLOW CLAUSE THAT WARNS ON THE CONSOLE
+000540*                     WHEN TOO MANY FIZZRULE ENTRIES MATCH ONE
+000550*                     NUMBER TO FIT IN FB-LABEL, INSTEAD OF
+000560*                     LETTING THE EXTRA RULE HITS DISAPPEAR
+000570*                     SILENTLY.
+000580*    2026-08-09  JWK  1110-LOAD-ONE-RULE NOW SKIPS (AND WARNS ON
+000590*                     THE CONSOLE ABOUT) ANY FIZZRULE RECORD WHOSE
+000600*                     DIVISOR IS NOT NUMERIC OR IS ZERO, INSTEAD
+000610*                     OF LOADING IT UNCHECKED AND LETTING FUNCTION
+000620*                     MOD BLOW UP OR MATCH EVERY NUMBER IN RANGE.
+000630*****************************************************************
+000640 ENVIRONMENT DIVISION.
+000650 CONFIGURATION SECTION.
+000660 SOURCE-COMPUTER.   IBM-370.
+000670 OBJECT-COMPUTER.   IBM-370.
+000680 INPUT-OUTPUT SECTION.
+000690 FILE-CONTROL.
+000700     SELECT CONTROL-FILE ASSIGN TO "FIZZCTL"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS FB-CONTROL-STATUS.
+000730     SELECT REPORT-FILE ASSIGN TO "FIZZRPT"
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS FB-REPORT-STATUS.
+000760     SELECT AUDIT-FILE ASSIGN TO "FIZZAUD"
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS FB-AUDIT-STATUS.
+000790     SELECT RULE-FILE ASSIGN TO "FIZZRULE"
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS FB-RULE-STATUS.
+000820 DATA DIVISION.
+000830 FILE SECTION.
+000840 FD  CONTROL-FILE
+000850     RECORDING MODE IS F.
+000860 COPY CTLREC01.
+000870 FD  REPORT-FILE
+000880     RECORDING MODE IS F.
+000890 COPY RPTREC01.
+000900 FD  AUDIT-FILE
+000910     RECORDING MODE IS F.
+000920 COPY AUDREC01.
+000930 FD  RULE-FILE
+000940     RECORDING MODE IS F.
+000950 COPY RULEREC01.
+000960 WORKING-STORAGE SECTION.
+000970*****************************************************************
+000980*    FIZZBUZZ WORKING STORAGE
+000990*****************************************************************
+001000 01  WORK-AREA.
+001010     03  disp                PIC Z(5).
+001020     03  I                   PIC 9(05).
+001030 01  FB-SWITCHES.
+001040     03  FB-CONTROL-STATUS   PIC X(02).
+001050         88  FB-CONTROL-OK             VALUE '00'.
+001060     03  FB-REPORT-STATUS    PIC X(02).
+001070         88  FB-REPORT-OK               VALUE '00'.
+001080     03  FB-AUDIT-STATUS     PIC X(02).
+001090         88  FB-AUDIT-NOT-FOUND         VALUE '35'.
+001100     03  FB-RULE-STATUS      PIC X(02).
+001110         88  FB-RULE-OK                 VALUE '00'.
+001120     03  FB-RULE-EOF-SWITCH  PIC X(01) VALUE 'N'.
+001130         88  FB-RULE-AT-EOF              VALUE 'Y'.
+001140 01  FB-RANGE-AREA.
+001150     03  FB-START-NUM        PIC 9(05).
+001160     03  FB-END-NUM          PIC 9(05).
+001170 01  WS-RULE-TABLE.
+001180     03  RULE-TBL-ENTRY OCCURS 20 TIMES.
+001190         05  RULE-TBL-DIVISOR    PIC 9(03).
+001200         05  RULE-TBL-LABEL      PIC X(10).
+001210 01  FB-RULE-COUNT            PIC 9(02) VALUE ZERO.
+001220 01  FB-RULE-IDX               PIC 9(02).
+001230 01  FB-LABEL                PIC X(20).
+001240 01  FB-LABEL-PREV            PIC X(20).
+001250 01  FB-RESULT-TYPE          PIC X(01).
+001260     88  FB-NUMBER-RESULT               VALUE 'N'.
+001270     88  FB-LABEL-RESULT                VALUE 'L'.
+001280 01  FB-REC-COUNT            PIC 9(07) VALUE ZERO.
+001290 01  FB-IN-REC-COUNT         PIC 9(07) VALUE ZERO.
+001300 01  FB-RUN-DATE-RAW         PIC 9(08).
+001310 01  FB-RUN-DATE-BRK REDEFINES FB-RUN-DATE-RAW.
+001320     03  FB-RUN-YYYY         PIC 9(04).
+001330     03  FB-RUN-MM           PIC 9(02).
+001340     03  FB-RUN-DD           PIC 9(02).
+001350 01  FB-RUN-DATE-DISP        PIC X(10).
+001360 01  FB-RUN-TIME-RAW         PIC 9(08).
+001370 PROCEDURE DIVISION.
+001380*****************************************************************
+001390*    0000-MAINLINE - OVERALL CONTROL FLOW FOR THE RUN.
+001400*****************************************************************
+001410 0000-MAINLINE.
+001420     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001430     PERFORM 2000-PROCESS-RANGE THRU 2000-EXIT.
+001440     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001450     STOP RUN.
+001460*****************************************************************
+001470*    1000-INITIALIZE - READ THE CONTROL RECORD THAT DRIVES THE
+001480*    RANGE AND DIVISOR RULES FOR THIS RUN, AND OPEN THE REPORT
+001490*    FILE WITH ITS HEADER RECORD.
+001500*****************************************************************
+001510 1000-INITIALIZE.
+001520     OPEN INPUT CONTROL-FILE.
+001530     IF NOT FB-CONTROL-OK
+001540         DISPLAY "MAIN: CANNOT OPEN FIZZCTL, STATUS = "
+001550             FB-CONTROL-STATUS
+001560         STOP RUN
+001570     END-IF.
+001580     READ CONTROL-FILE
+001590         AT END
+001600             DISPLAY "MAIN: CONTROL FILE FIZZCTL HAS NO RECORD"
+001610             CLOSE CONTROL-FILE
+001620             STOP RUN
+001630     END-READ.
+001640     CLOSE CONTROL-FILE.
+001650     ADD 1 TO FB-IN-REC-COUNT.
+001660     MOVE CTL-START-NUM TO FB-START-NUM.
+001670     MOVE CTL-END-NUM   TO FB-END-NUM.
+001680     PERFORM 1100-LOAD-RULE-TABLE THRU 1100-EXIT.
+001690     ACCEPT FB-RUN-DATE-RAW FROM DATE YYYYMMDD.
+001700     STRING FB-RUN-YYYY "-" FB-RUN-MM "-" FB-RUN-DD
+001710         DELIMITED BY SIZE INTO FB-RUN-DATE-DISP.
+001720     OPEN OUTPUT REPORT-FILE.
+001730     IF NOT FB-REPORT-OK
+001740         DISPLAY "MAIN: CANNOT OPEN FIZZRPT, STATUS = "
+001750             FB-REPORT-STATUS
+001760         STOP RUN
+001770     END-IF.
+001780     MOVE SPACES TO RPT-REC.
+001790     SET RPT-HDR-REC TO TRUE.
+001800     MOVE "FIZZBUZZ RUN REPORT" TO HDR-TITLE.
+001810     MOVE FB-RUN-DATE-DISP TO HDR-RUN-DATE.
+001820     WRITE RPT-REC.
+001830 1000-EXIT.
+001840     EXIT.
+001850*****************************************************************
+001860*    1100-LOAD-RULE-TABLE - LOAD THE DIVISOR/LABEL MAINTENANCE
+001870*    FILE INTO WS-RULE-TABLE, IN FILE ORDER, UP TO 20 RULES.
+001880*****************************************************************
+001890 1100-LOAD-RULE-TABLE.
+001900     OPEN INPUT RULE-FILE.
+001910     IF NOT FB-RULE-OK
+001920         DISPLAY "MAIN: CANNOT OPEN FIZZRULE, STATUS = "
+001930             FB-RULE-STATUS
+001940         STOP RUN
+001950     END-IF.
+001960     PERFORM 1110-LOAD-ONE-RULE THRU 1110-EXIT
+001970         UNTIL FB-RULE-AT-EOF OR FB-RULE-COUNT = 20.
+001980     CLOSE RULE-FILE.
+001990 1100-EXIT.
+002000     EXIT.
+002010 1110-LOAD-ONE-RULE.
+002020     READ RULE-FILE
+002030         AT END
+002040             SET FB-RULE-AT-EOF TO TRUE
+002050         NOT AT END
+002060             ADD 1 TO FB-IN-REC-COUNT
+002070             IF RULE-DIVISOR IS NOT NUMERIC OR RULE-DIVISOR = ZERO
+002080                 DISPLAY "MAIN: SKIPPING FIZZRULE RECORD "
+002090                     FB-IN-REC-COUNT
+002100                     " - DIVISOR NOT NUMERIC/NON-ZERO"
+002110             ELSE
+002120                 ADD 1 TO FB-RULE-COUNT
+002130                 MOVE RULE-DIVISOR
+002140                     TO RULE-TBL-DIVISOR(FB-RULE-COUNT)
+002150                 MOVE RULE-LABEL
+002160                     TO RULE-TBL-LABEL(FB-RULE-COUNT)
+002170             END-IF
+002180     END-READ.
+002190 1110-EXIT.
+002200     EXIT.
+002210*****************************************************************
+002220*    2000-PROCESS-RANGE - WALK THE CONTROL-FILE RANGE, TESTING
+002230*    EACH NUMBER AGAINST EVERY RULE IN WS-RULE-TABLE.
+002240*****************************************************************
+002250 2000-PROCESS-RANGE.
+002260     PERFORM 2100-PROCESS-ONE-NUMBER THRU 2100-EXIT
+002270         VARYING I FROM FB-START-NUM BY 1
+002280         UNTIL I > FB-END-NUM.
+002290 2000-EXIT.
+002300     EXIT.
+002310 2100-PROCESS-ONE-NUMBER.
+002320     MOVE SPACES TO FB-LABEL.
+002330     SET FB-NUMBER-RESULT TO TRUE.
+002340     PERFORM 2110-MATCH-ONE-RULE THRU 2110-EXIT
+002350         VARYING FB-RULE-IDX FROM 1 BY 1
+002360         UNTIL FB-RULE-IDX > FB-RULE-COUNT.
+002370     IF FB-NUMBER-RESULT
+002380         COMPUTE disp = I
+002390         MOVE disp TO FB-LABEL
+002400     END-IF.
+002410     MOVE SPACES TO RPT-REC.
+002420     SET RPT-DTL-REC TO TRUE.
+002430     MOVE FB-RUN-DATE-DISP TO DTL-RUN-DATE.
+002440     MOVE I TO DTL-SEQ-NUM.
+002450     MOVE FB-LABEL TO DTL-LABEL.
+002460     MOVE FB-RESULT-TYPE TO DTL-VALUE-TYPE.
+002470     WRITE RPT-REC.
+002480     ADD 1 TO FB-REC-COUNT.
+002490 2100-EXIT.
+002500     EXIT.
+002510 2110-MATCH-ONE-RULE.
+002520     IF FUNCTION MOD(I, RULE-TBL-DIVISOR(FB-RULE-IDX)) = 0
+002530         MOVE FB-LABEL TO FB-LABEL-PREV
+002540         STRING FB-LABEL-PREV DELIMITED BY SPACE
+002550                FUNCTION TRIM(RULE-TBL-LABEL(FB-RULE-IDX))
+002560                    DELIMITED BY SIZE
+002570                INTO FB-LABEL
+002580             ON OVERFLOW
+002590                 DISPLAY "MAIN: LABEL FOR ITEM " I
+002600                     " TRUNCATED - TOO MANY MATCHING FIZZRULE"
+002610                     " ENTRIES FOR A 20-BYTE LABEL"
+002620         END-STRING
+002630         SET FB-LABEL-RESULT TO TRUE
+002640     END-IF.
+002650 2110-EXIT.
+002660     EXIT.
+002670*****************************************************************
+002680*    9000-TERMINATE - WRITE THE TRAILER RECORD, CLOSE THE REPORT
+002690*    FILE, AND APPEND A RUN-LOG RECORD TO THE AUDIT FILE.
+002700*****************************************************************
+002710 9000-TERMINATE.
+002720     MOVE SPACES TO RPT-REC.
+002730     SET RPT-TRL-REC TO TRUE.
+002740     MOVE "TOTAL RECORD COUNT" TO TRL-LABEL.
+002750     MOVE FB-REC-COUNT TO TRL-RECORD-COUNT.
+002760     WRITE RPT-REC.
+002770     CLOSE REPORT-FILE.
+002780     PERFORM 9100-WRITE-AUDIT-REC THRU 9100-EXIT.
+002790 9000-EXIT.
+002800     EXIT.
+002810*****************************************************************
+002820*    9100-WRITE-AUDIT-REC - APPEND ONE RUN-LOG RECORD TO FIZZAUD,
+002830*    CREATING IT ON THE FIRST RUN.
+002840*****************************************************************
+002850 9100-WRITE-AUDIT-REC.
+002860     ACCEPT FB-RUN-TIME-RAW FROM TIME.
+002870     OPEN EXTEND AUDIT-FILE.
+002880     IF FB-AUDIT-NOT-FOUND
+002890         OPEN OUTPUT AUDIT-FILE
+002900     END-IF.
+002910     MOVE SPACES TO AUD-REC.
+002920     MOVE "MAIN"           TO AUD-PROGRAM-ID.
+002930     MOVE FB-RUN-DATE-DISP TO AUD-RUN-DATE.
+002940     MOVE FB-RUN-TIME-RAW  TO AUD-RUN-TIME.
+002950     MOVE FB-IN-REC-COUNT  TO AUD-INPUT-COUNT.
+002960     MOVE FB-REC-COUNT     TO AUD-OUTPUT-COUNT.
+002970     WRITE AUD-REC.
+002980     CLOSE AUDIT-FILE.
+002990 9100-EXIT.
+003000     EXIT.
+003010 END PROGRAM MAIN.
